@@ -0,0 +1,19 @@
+      ******************************************************************
+      *    駅マスタ  レコードレイアウト  (TBLMST)
+      *    TBL030 他、駅テーブルを使用する各プログラムで COPY する。
+      *    キーは 路線コード + 駅コード の複合キー
+      *    (中央線 = "01"、総武線 = "02")。
+      ******************************************************************
+       01  TBLMST-REC.
+           03  TBM-KEY.
+      *                  *** 路線コード ***
+               05  TBM-LINE           PIC X(02).
+      *                  *** 駅コード ***
+               05  TBM-TBCD           PIC X(04).
+      *          *** 駅名 ( UTF-8 の日本語は1文字最大3バイトの
+      *              ため、18バイト = 全角6文字分を確保する ) ***
+           03  TBM-TBNM               PIC X(18).
+      *          *** 運賃計算ゾーン ( 1 - 5 ) ***
+           03  TBM-ZONE               PIC 9(02).
+      *          *** 新宿からの営業キロ(km) ***
+           03  TBM-DIST               PIC 9(03).

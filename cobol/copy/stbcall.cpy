@@ -0,0 +1,35 @@
+      ******************************************************************
+      *    TBL031(駅マスタ検索)  呼び出しパラメータ
+      *    FUNCTION = "FIND" ... LINE/TBCD で完全一致検索
+      *    FUNCTION = "FARE" ... (LINE,TBCD) / (LINE2,TBCD2) 間の運賃計算
+      *                          ... LK-FOUND-SW は2駅とも見つかった場合
+      *                          のみ "Y"。どちらが未登録だったかは
+      *                          LK-FOUND-SW1/LK-FOUND-SW2 で個別に返す
+      *    FUNCTION = "NAME" ... 駅名の部分一致検索(複数件は呼び出し側
+      *                          が LK-NAME-IDX を引き継いで再呼出しし、
+      *                          1件ずつ取り出す)
+      *    LINE コードは中央線 = "01"、総武線 = "02"。
+      ******************************************************************
+       01  TBL031-PARM.
+           03  LK-FUNCTION            PIC X(04).
+           03  LK-LINE                PIC X(02).
+           03  LK-TBCD                PIC X(04).
+           03  LK-LINE2               PIC X(02).
+           03  LK-TBCD2               PIC X(04).
+           03  LK-NAME                PIC X(18).
+           03  LK-NAME-IDX            PIC 9(03).
+           03  LK-TBNM                PIC X(18).
+           03  LK-ZONE                PIC 9(02).
+           03  LK-DIST                PIC 9(03).
+           03  LK-FARE                PIC 9(04).
+           03  LK-FOUND-SW            PIC X(01).
+               88  LK-FOUND                       VALUE "Y".
+               88  LK-NOT-FOUND                   VALUE "N".
+      *          *** FARE 専用 ... 1駅目/2駅目それぞれの見つかった
+      *              かどうか(監査ログに誤入力側だけを残すために使う) ***
+           03  LK-FOUND-SW1           PIC X(01).
+               88  LK-FOUND1                      VALUE "Y".
+               88  LK-NOT-FOUND1                  VALUE "N".
+           03  LK-FOUND-SW2           PIC X(01).
+               88  LK-FOUND2                      VALUE "Y".
+               88  LK-NOT-FOUND2                  VALUE "N".

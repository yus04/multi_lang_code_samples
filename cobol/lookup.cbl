@@ -0,0 +1,229 @@
+      ******************************************************************
+      *    ( 駅マスタ  検索サブルーチン )
+      *    駅マスタ(TBLMST)を初回呼び出し時にメモリへ展開し、
+      *    以後の呼び出しでは展開済みのテーブルを検索して返す。
+      *    TBL030(駅コード照会)、TBL033(乗降人員集計) 等、
+      *    駅マスタを使う各プログラムから CALL される。
+      ******************************************************************
+       IDENTIFICATION             DIVISION.
+       PROGRAM-ID.                TBL031.
+       ENVIRONMENT                DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+      *          *** 駅マスタ(索引ファイル) ***
+           SELECT  TBLMST
+               ASSIGN       TO  "cobol/data/TBLMST.DAT"
+               ORGANIZATION IS  INDEXED
+               ACCESS MODE  IS  SEQUENTIAL
+               RECORD KEY   IS  TBM-KEY
+               FILE STATUS  IS  TBM-STATUS.
+       DATA                       DIVISION.
+       FILE                       SECTION.
+       FD  TBLMST
+           LABEL RECORD IS STANDARD.
+       COPY stbrec.
+       WORKING-STORAGE            SECTION.
+       01  TBM-STATUS             PIC X(02).
+       01  TBM-EOF-SW             PIC X(01)   VALUE "N".
+           88  TBM-EOF                        VALUE "Y".
+       01  TB-LOADED-SW           PIC X(01)   VALUE "N".
+           88  TB-LOADED                      VALUE "Y".
+      ***** ( 駅マスタをメモリ上に展開したテーブル ) *****
+       01  TB-MAX                 PIC 9(03)   VALUE 050.
+       01  TB-TABLE.
+           03  TB-CNT             PIC 9(03)   VALUE ZERO.
+      *          *** TBLMST は RECORD KEY(路線+駅コード)順に読み込む
+      *              ため、展開されるテーブルも昇順のまま ... SEARCH
+      *              ALL (2分探索) で検索する ***
+           03  TB  OCCURS 1 TO 50 TIMES DEPENDING ON TB-CNT
+                   ASCENDING KEY IS TB-LINE TBCD
+                   INDEXED BY TB-IDX1 TB-IDX2.
+      *              *** 路線コード ***
+               05  TB-LINE        PIC X(02).
+      *              *** 駅コード ***
+               05  TBCD           PIC X(04).
+      *              ***   駅名   ***
+               05  TBNM           PIC X(18).
+      *              *** 運賃計算ゾーン ***
+               05  TB-ZONE        PIC 9(02).
+      *              *** 新宿からの営業キロ ***
+               05  TB-DIST        PIC 9(03).
+      *運賃計算領域 *****
+       01  WK-ZONE-DIFF           PIC S9(02).
+       01  WK-ZONE1               PIC 9(02).
+       01  WK-ZONE2               PIC 9(02).
+      *駅名部分一致検索用領域 *****
+       01  I                      PIC 9(03).
+       01  J                      PIC 9(02).
+       01  K                      PIC 9(02).
+       01  WK-NAME-LEN            PIC 9(02).
+       01  WK-MATCH-SW            PIC X(01)   VALUE "N".
+           88  WK-MATCH                       VALUE "Y".
+      *          *** 駅名の表示用埋め込み半角スペースを除去した
+      *              比較用領域 ( "新  宿  駅" のような表示整形の
+      *              空白を除かないと部分一致検索がヒットしない) ***
+       01  WK-STRIP-IN            PIC X(18).
+       01  WK-STRIP-OUT           PIC X(18).
+       01  WK-STRIP-LEN           PIC 9(02).
+       01  WK-CNAME                PIC X(18).
+       01  WK-CTBNM                PIC X(18).
+       LINKAGE                    SECTION.
+       COPY stbcall.
+       PROCEDURE                  DIVISION  USING  TBL031-PARM.
+       0000-MAIN                  SECTION.
+           IF  NOT  TB-LOADED
+               PERFORM  1000-LOAD-TABLE
+           END-IF
+           EVALUATE  LK-FUNCTION
+               WHEN  "FIND"
+                   PERFORM  2000-FIND
+               WHEN  "FARE"
+                   PERFORM  3000-FARE
+               WHEN  "NAME"
+                   PERFORM  4000-NAME-SEARCH
+               WHEN  OTHER
+                   MOVE  "N"  TO  LK-FOUND-SW
+           END-EVALUATE
+           GOBACK.
+
+       1000-LOAD-TABLE            SECTION.
+      *          *** 駅マスタを読み込み、メモリ上のテーブルへ展開する ***
+           OPEN  INPUT  TBLMST
+           MOVE  ZERO   TO  TB-CNT
+           MOVE  "N"    TO  TBM-EOF-SW
+           PERFORM  UNTIL  TBM-EOF
+               READ  TBLMST  NEXT  RECORD
+                   AT END
+                       MOVE  "Y"  TO  TBM-EOF-SW
+                   NOT AT END
+                       IF  TB-CNT  >=  TB-MAX
+                           DISPLAY  "<<< 駅数上限超過 >>>"
+                           MOVE  "Y"  TO  TBM-EOF-SW
+                       ELSE
+                           ADD  1           TO  TB-CNT
+                           MOVE  TBM-LINE   TO  TB-LINE(TB-CNT)
+                           MOVE  TBM-TBCD   TO  TBCD(TB-CNT)
+                           MOVE  TBM-TBNM   TO  TBNM(TB-CNT)
+                           MOVE  TBM-ZONE   TO  TB-ZONE(TB-CNT)
+                           MOVE  TBM-DIST   TO  TB-DIST(TB-CNT)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE  TBLMST
+           MOVE  "Y"  TO  TB-LOADED-SW.
+
+       2000-FIND                  SECTION.
+      *          *** (テーブル検索 ... SEARCH ALL による2分探索) ***
+           SEARCH ALL  TB
+               AT END
+                   MOVE  "N"        TO  LK-FOUND-SW
+                   MOVE  SPACES     TO  LK-TBNM
+                   MOVE  ZERO       TO  LK-ZONE  LK-DIST
+               WHEN  TB-LINE(TB-IDX1)  =  LK-LINE
+                 AND TBCD(TB-IDX1)     =  LK-TBCD
+                   MOVE  "Y"                 TO  LK-FOUND-SW
+                   MOVE  TBNM(TB-IDX1)       TO  LK-TBNM
+                   MOVE  TB-ZONE(TB-IDX1)    TO  LK-ZONE
+                   MOVE  TB-DIST(TB-IDX1)    TO  LK-DIST
+           END-SEARCH.
+
+       3000-FARE                  SECTION.
+      *          *** (2駅分のコードから運賃を計算する ... SEARCH ALL に
+      *              よる2分探索。INDEXED BY の2番目の名前(TB-IDX2)を
+      *              SEARCH ALL で使うとこのコンパイラでは正しく検索
+      *              できないため、2回とも TB-IDX1 のみを使い、1駅目の
+      *              結果は2回目の探索前に作業領域へ退避しておく) ***
+           SEARCH ALL  TB
+               AT END
+                   MOVE  "N"     TO  LK-FOUND-SW1
+               WHEN  TB-LINE(TB-IDX1)  =  LK-LINE
+                 AND TBCD(TB-IDX1)     =  LK-TBCD
+                   MOVE  "Y"         TO  LK-FOUND-SW1
+                   MOVE  TB-ZONE(TB-IDX1)  TO  WK-ZONE1
+           END-SEARCH
+           SEARCH ALL  TB
+               AT END
+                   MOVE  "N"     TO  LK-FOUND-SW2
+               WHEN  TB-LINE(TB-IDX1)  =  LK-LINE2
+                 AND TBCD(TB-IDX1)     =  LK-TBCD2
+                   MOVE  "Y"         TO  LK-FOUND-SW2
+                   MOVE  TB-ZONE(TB-IDX1)  TO  WK-ZONE2
+           END-SEARCH
+           IF  LK-FOUND1  AND  LK-FOUND2
+               THEN  MOVE  "Y"  TO  LK-FOUND-SW
+                     COMPUTE  WK-ZONE-DIFF  =  FUNCTION ABS (
+                         WK-ZONE1  -  WK-ZONE2 )
+                     EVALUATE  TRUE
+                         WHEN  WK-ZONE-DIFF  =  0
+                             MOVE  0140  TO  LK-FARE
+                         WHEN  WK-ZONE-DIFF  =  1
+                             MOVE  0160  TO  LK-FARE
+                         WHEN  WK-ZONE-DIFF  =  2
+                             MOVE  0190  TO  LK-FARE
+                         WHEN  WK-ZONE-DIFF  =  3
+                             MOVE  0230  TO  LK-FARE
+                         WHEN  WK-ZONE-DIFF  =  4
+                             MOVE  0280  TO  LK-FARE
+                         WHEN  OTHER
+                             MOVE  0330  TO  LK-FARE
+                     END-EVALUATE
+               ELSE  MOVE  "N"     TO  LK-FOUND-SW
+                     MOVE  ZERO    TO  LK-FARE
+           END-IF.
+
+       4000-NAME-SEARCH           SECTION.
+      *          *** (駅名の部分一致検索 ... 呼び出し側は
+      *              LK-NAME-IDX=0 から開始し、LK-FOUND の間
+      *              LK-NAME-IDX を引き継いで再呼出しして1件ずつ
+      *              取り出す。SEARCH ALL は使えないため線形走査。
+      *              駅名は表示整形のため文字間に半角スペースが
+      *              埋め込まれているので、比較前に双方からスペース
+      *              を除去してから突き合わせる。) ***
+           MOVE  LK-NAME  TO  WK-STRIP-IN
+           PERFORM  5000-STRIP-SPACES
+           MOVE  WK-STRIP-OUT  TO  WK-CNAME
+           COMPUTE  WK-NAME-LEN  =  FUNCTION LENGTH (
+                    FUNCTION TRIM ( WK-CNAME ) )
+           MOVE  "N"  TO  WK-MATCH-SW
+           MOVE  LK-NAME-IDX  TO  I
+           IF  WK-NAME-LEN  >  ZERO
+               PERFORM  UNTIL  WK-MATCH  OR  I  >=  TB-CNT
+                   ADD  1  TO  I
+                   MOVE  TBNM(I)  TO  WK-STRIP-IN
+                   PERFORM  5000-STRIP-SPACES
+                   MOVE  WK-STRIP-OUT  TO  WK-CTBNM
+                   PERFORM  VARYING  K  FROM  1  BY  1
+                             UNTIL  K  >  19  -  WK-NAME-LEN
+                                 OR  WK-CTBNM (K : WK-NAME-LEN)
+                                     =  WK-CNAME (1 : WK-NAME-LEN)
+                       CONTINUE
+                   END-PERFORM
+                   IF  K  NOT  >  19  -  WK-NAME-LEN
+                       MOVE  "Y"  TO  WK-MATCH-SW
+                   END-IF
+               END-PERFORM
+           END-IF
+           IF  WK-MATCH
+               THEN  MOVE  "Y"        TO  LK-FOUND-SW
+                     MOVE  I          TO  LK-NAME-IDX
+                     MOVE  TB-LINE(I) TO  LK-LINE
+                     MOVE  TBCD(I)    TO  LK-TBCD
+                     MOVE  TBNM(I)    TO  LK-TBNM
+                     MOVE  TB-ZONE(I) TO  LK-ZONE
+                     MOVE  TB-DIST(I) TO  LK-DIST
+               ELSE  MOVE  "N"      TO  LK-FOUND-SW
+                     MOVE  SPACES   TO  LK-TBNM
+           END-IF.
+
+       5000-STRIP-SPACES          SECTION.
+      *          *** (WK-STRIP-IN から半角スペースを除去して
+      *              左詰めで WK-STRIP-OUT へ格納する) ***
+           MOVE  SPACES  TO  WK-STRIP-OUT
+           MOVE  ZERO    TO  WK-STRIP-LEN
+           PERFORM  VARYING  J  FROM  1  BY  1  UNTIL  J  >  18
+               IF  WK-STRIP-IN (J : 1)  NOT  =  SPACE
+                   ADD  1  TO  WK-STRIP-LEN
+                   MOVE  WK-STRIP-IN (J : 1)
+                       TO  WK-STRIP-OUT (WK-STRIP-LEN : 1)
+               END-IF
+           END-PERFORM.

@@ -0,0 +1,66 @@
+      ******************************************************************
+      *    ( 駅マスタ  初期ロード )
+      *    固定長テキスト(TBLMST-SEED)を読み込み、
+      *    駅マスタ索引ファイル(TBLMST)を作成する。
+      *    ops が駅マスタを修正／追加する場合は TBL034(保守)を使う。
+      *    このプログラムは初期構築／再構築専用。
+      ******************************************************************
+       IDENTIFICATION             DIVISION.
+       PROGRAM-ID.                TBL032.
+       ENVIRONMENT                DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+      *          *** 駅マスタ元データ(順編成) ***
+           SELECT  SEED-FILE
+               ASSIGN       TO  "cobol/data/tblmst_seed.dat"
+               ORGANIZATION IS  LINE SEQUENTIAL
+               FILE STATUS  IS  SEED-STATUS.
+      *          *** 駅マスタ(索引ファイル) ***
+           SELECT  TBLMST
+               ASSIGN       TO  "cobol/data/TBLMST.DAT"
+               ORGANIZATION IS  INDEXED
+               ACCESS MODE  IS  SEQUENTIAL
+               RECORD KEY   IS  TBM-KEY OF TBLMST-REC
+               FILE STATUS  IS  TBM-STATUS.
+       DATA                       DIVISION.
+       FILE                       SECTION.
+       FD  SEED-FILE
+           LABEL RECORD IS STANDARD.
+       COPY stbrec REPLACING TBLMST-REC BY SEED-REC
+                              TBM-KEY    BY SEED-KEY
+                              TBM-LINE   BY SEED-LINE
+                              TBM-TBCD   BY SEED-TBCD
+                              TBM-TBNM   BY SEED-TBNM
+                              TBM-ZONE   BY SEED-ZONE
+                              TBM-DIST   BY SEED-DIST.
+       FD  TBLMST
+           LABEL RECORD IS STANDARD.
+       COPY stbrec.
+       WORKING-STORAGE            SECTION.
+       01  SEED-STATUS            PIC X(02).
+       01  TBM-STATUS             PIC X(02).
+       01  SEED-EOF-SW            PIC X(01)   VALUE "N".
+           88  SEED-EOF                       VALUE "Y".
+       01  WK-COUNT               PIC 9(05)   VALUE ZERO.
+       PROCEDURE                  DIVISION.
+       0000-MAIN                  SECTION.
+           OPEN  INPUT   SEED-FILE
+           OPEN  OUTPUT  TBLMST
+           PERFORM  UNTIL  SEED-EOF
+               READ  SEED-FILE
+                   AT END
+                       MOVE  "Y"  TO  SEED-EOF-SW
+                   NOT AT END
+                       MOVE  SEED-REC  TO  TBLMST-REC
+                       WRITE  TBLMST-REC
+                           INVALID KEY
+                               DISPLAY  "<<< DUP KEY >>> "
+                                        TBM-KEY OF TBLMST-REC
+                       END-WRITE
+                       ADD  1  TO  WK-COUNT
+               END-READ
+           END-PERFORM
+           CLOSE  SEED-FILE
+           CLOSE  TBLMST
+           DISPLAY  "TBL032 ロード件数 = "  WK-COUNT
+           STOP  RUN.

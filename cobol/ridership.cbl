@@ -0,0 +1,181 @@
+      ******************************************************************
+      *    ( 駅別  乗降人員集計表 )
+      *    日次の乗降人員トランザクションを読み込み、
+      *    TBL031 で駅マスタと突合して駅別集計表を印刷する。
+      *    異常終了に備え、チェックポイント制御ファイル
+      *    (RESTART-FILE)に処理済み件数と累計を記録し、
+      *    再実行時はそこから処理を再開する。
+      ******************************************************************
+       IDENTIFICATION             DIVISION.
+       PROGRAM-ID.                TBL033.
+       ENVIRONMENT                DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+      *          *** 乗降人員トランザクション(順編成) ***
+           SELECT  RID-FILE
+               ASSIGN       TO  "cobol/data/ridership.dat"
+               ORGANIZATION IS  LINE SEQUENTIAL
+               FILE STATUS  IS  RID-STATUS.
+      *          *** 集計表(印刷ファイル) ***
+           SELECT  RPT-FILE
+               ASSIGN       TO  "cobol/data/ridership_report.txt"
+               ORGANIZATION IS  LINE SEQUENTIAL
+               FILE STATUS  IS  RPT-STATUS.
+      *          *** 再開制御ファイル(相対編成、1レコードのみ)
+      *              ... 大量件数のトランザクションを処理する間、
+      *              毎明細ごとの OPEN/CLOSE を避けるため実行中は
+      *              オープンしたままにし、固定の相対キー1番を
+      *              REWRITE で更新する(順編成では REWRITE の前に
+      *              毎回 READ で position を戻す必要があり、かつ
+      *              一度 REWRITE すると順編成上は位置が進んで
+      *              しまうため再現できない) ***
+           SELECT  OPTIONAL  RESTART-FILE
+               ASSIGN       TO  "cobol/data/ridership_ckpt.dat"
+               ORGANIZATION IS  RELATIVE
+               ACCESS MODE  IS  RANDOM
+               RELATIVE KEY  IS  WK-CKPT-KEY
+               FILE STATUS  IS  CKPT-STATUS.
+       DATA                       DIVISION.
+       FILE                       SECTION.
+       FD  RID-FILE
+           LABEL RECORD IS STANDARD.
+       01  RID-REC.
+      *          *** 路線コード ***
+           03  RID-LINE           PIC X(02).
+      *          *** 駅コード ***
+           03  RID-TBCD           PIC X(04).
+      *          *** 乗降人員数 ***
+           03  RID-CNT            PIC 9(06).
+       FD  RPT-FILE
+           LABEL RECORD IS STANDARD.
+       01  RPT-LINE               PIC X(80).
+       FD  RESTART-FILE
+           LABEL RECORD IS STANDARD.
+       01  CKPT-REC.
+      *          *** 処理済みトランザクション件数 ***
+           03  CKPT-LAST-CNT      PIC 9(06).
+      *          *** 処理済み累計人員数 ***
+           03  CKPT-TOTAL         PIC 9(08).
+       WORKING-STORAGE            SECTION.
+       01  RID-STATUS             PIC X(02).
+       01  RPT-STATUS             PIC X(02).
+       01  CKPT-STATUS            PIC X(02).
+       01  RID-EOF-SW             PIC X(01)   VALUE "N".
+           88  RID-EOF                        VALUE "Y".
+       01  WK-GRAND-TOTAL         PIC 9(08)   VALUE ZERO.
+      *再開制御領域 *****
+       01  WK-RESTART-CNT         PIC 9(06)   VALUE ZERO.
+       01  WK-REC-NO              PIC 9(06)   VALUE ZERO.
+       01  WK-CKPT-EXISTS-SW      PIC X(01)   VALUE "N".
+           88  WK-CKPT-EXISTS                 VALUE "Y".
+       01  WK-CKPT-KEY            PIC 9(04)   VALUE 1.
+      *TBL031 呼び出しパラメータ *****
+       COPY stbcall.
+      *印刷明細編集領域 *****
+       01  WK-DETAIL.
+           03  WK-D-TBCD          PIC X(04).
+           03  FILLER             PIC X(02)   VALUE SPACES.
+           03  WK-D-TBNM          PIC X(18).
+           03  FILLER             PIC X(02)   VALUE SPACES.
+           03  WK-D-CNT           PIC ZZZ,ZZ9.
+           03  FILLER             PIC X(47)   VALUE SPACES.
+      *合計行編集領域 *****
+       01  WK-TOTAL-LINE.
+           03  FILLER             PIC X(18)
+                                   VALUE "** 総合計  ".
+           03  WK-T-TOTAL         PIC ZZ,ZZZ,ZZ9.
+           03  FILLER             PIC X(50)   VALUE SPACES.
+       PROCEDURE                  DIVISION.
+       0000-MAIN                  SECTION.
+           PERFORM  8000-READ-CHECKPOINT
+           OPEN  INPUT  RID-FILE
+           IF  WK-RESTART-CNT  =  ZERO
+               THEN  OPEN  OUTPUT  RPT-FILE
+                     MOVE  "駅コード  駅名          人員数"
+                                         TO  RPT-LINE
+                     WRITE  RPT-LINE
+               ELSE  OPEN  EXTEND  RPT-FILE
+                     DISPLAY  "<<< 再開 件数="  WK-RESTART-CNT
+           END-IF
+           PERFORM  UNTIL  RID-EOF
+               READ  RID-FILE
+                   AT END
+                       MOVE  "Y"  TO  RID-EOF-SW
+                   NOT AT END
+                       ADD  1  TO  WK-REC-NO
+                       IF  WK-REC-NO  >  WK-RESTART-CNT
+                           PERFORM  1000-PRINT-DETAIL
+                           PERFORM  8100-WRITE-CHECKPOINT
+                       END-IF
+               END-READ
+           END-PERFORM
+           PERFORM  2000-PRINT-TOTAL
+           PERFORM  8200-CLEAR-CHECKPOINT
+           CLOSE  RID-FILE
+           CLOSE  RPT-FILE
+           CLOSE  RESTART-FILE
+           STOP  RUN.
+
+       1000-PRINT-DETAIL          SECTION.
+      *          *** (駅マスタ検索 ... TBL031 へ委譲) ***
+           MOVE  "FIND"       TO  LK-FUNCTION
+           MOVE  RID-LINE     TO  LK-LINE
+           MOVE  RID-TBCD     TO  LK-TBCD
+           CALL  "TBL031"  USING  TBL031-PARM
+           MOVE  RID-TBCD     TO  WK-D-TBCD
+           IF  LK-NOT-FOUND
+               THEN  MOVE  "コード未登録"  TO  WK-D-TBNM
+               ELSE  MOVE  LK-TBNM         TO  WK-D-TBNM
+           END-IF
+           MOVE  RID-CNT      TO  WK-D-CNT
+           ADD   RID-CNT      TO  WK-GRAND-TOTAL
+           MOVE  WK-DETAIL    TO  RPT-LINE
+           WRITE  RPT-LINE.
+
+       2000-PRINT-TOTAL           SECTION.
+           MOVE  WK-GRAND-TOTAL  TO  WK-T-TOTAL
+           MOVE  WK-TOTAL-LINE   TO  RPT-LINE
+           WRITE  RPT-LINE.
+
+       8000-READ-CHECKPOINT       SECTION.
+      *          *** (前回異常終了時の再開情報を読み込む ... ファイルは
+      *              実行中を通じて開いたままにし、以降の更新は
+      *              相対キー1番への REWRITE で行う ... 毎明細ごとの
+      *              OPEN/CLOSE を避けて大量件数でも性能が落ちない
+      *              ようにする) ***
+           OPEN  I-O  RESTART-FILE
+           MOVE  1  TO  WK-CKPT-KEY
+           READ  RESTART-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE  "Y"             TO  WK-CKPT-EXISTS-SW
+                   MOVE  CKPT-LAST-CNT   TO  WK-RESTART-CNT
+                   MOVE  CKPT-TOTAL      TO  WK-GRAND-TOTAL
+           END-READ.
+
+       8100-WRITE-CHECKPOINT      SECTION.
+      *          *** (処理済み件数・累計をチェックポイントへ記録
+      *              ... ファイルは開いたままなので相対キー1番への
+      *              REWRITE/WRITE のみで済ませ、OPEN/CLOSE は
+      *              行わない) ***
+           MOVE  WK-REC-NO       TO  CKPT-LAST-CNT
+           MOVE  WK-GRAND-TOTAL  TO  CKPT-TOTAL
+           MOVE  1                TO  WK-CKPT-KEY
+           IF  WK-CKPT-EXISTS
+               REWRITE  CKPT-REC
+           ELSE
+               WRITE  CKPT-REC
+               MOVE  "Y"  TO  WK-CKPT-EXISTS-SW
+           END-IF.
+
+       8200-CLEAR-CHECKPOINT      SECTION.
+      *          *** (正常終了したので再開情報をゼロへ戻す) ***
+           MOVE  ZERO  TO  CKPT-LAST-CNT  CKPT-TOTAL
+           MOVE  1     TO  WK-CKPT-KEY
+           IF  WK-CKPT-EXISTS
+               REWRITE  CKPT-REC
+           ELSE
+               WRITE  CKPT-REC
+               MOVE  "Y"  TO  WK-CKPT-EXISTS-SW
+           END-IF.

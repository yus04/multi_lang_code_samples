@@ -0,0 +1,72 @@
+      ******************************************************************
+      *    ( 駅マスタ  抽出 )
+      *    駅マスタ(TBLMST)を読み込み、予約／発券システム
+      *    連携用の固定長テキストを作成する。
+      ******************************************************************
+       IDENTIFICATION             DIVISION.
+       PROGRAM-ID.                TBL035.
+       ENVIRONMENT                DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+      *          *** 駅マスタ(索引ファイル) ***
+           SELECT  TBLMST
+               ASSIGN       TO  "cobol/data/TBLMST.DAT"
+               ORGANIZATION IS  INDEXED
+               ACCESS MODE  IS  SEQUENTIAL
+               RECORD KEY   IS  TBM-KEY
+               FILE STATUS  IS  TBM-STATUS.
+      *          *** 予約システム連携用抽出ファイル ***
+           SELECT  EXT-FILE
+               ASSIGN       TO  "cobol/data/tblmst_extract.txt"
+               ORGANIZATION IS  LINE SEQUENTIAL
+               FILE STATUS  IS  EXT-STATUS.
+       DATA                       DIVISION.
+       FILE                       SECTION.
+       FD  TBLMST
+           LABEL RECORD IS STANDARD.
+       COPY stbrec.
+       FD  EXT-FILE
+           LABEL RECORD IS STANDARD.
+       01  EXT-REC.
+      *          *** 路線コード ***
+           03  EXT-LINE           PIC X(02).
+      *          *** 駅コード ***
+           03  EXT-TBCD           PIC X(04).
+      *          ***   駅名   ***
+           03  EXT-TBNM           PIC X(18).
+      *          *** 運賃計算ゾーン ***
+           03  EXT-ZONE           PIC 9(02).
+      *          *** 新宿からの営業キロ ***
+           03  EXT-DIST           PIC 9(03).
+       WORKING-STORAGE            SECTION.
+       01  TBM-STATUS             PIC X(02).
+       01  EXT-STATUS             PIC X(02).
+       01  TBM-EOF-SW             PIC X(01)   VALUE "N".
+           88  TBM-EOF                        VALUE "Y".
+       01  WK-COUNT               PIC 9(05)   VALUE ZERO.
+       PROCEDURE                  DIVISION.
+       0000-MAIN                  SECTION.
+           OPEN  INPUT   TBLMST
+           OPEN  OUTPUT  EXT-FILE
+           PERFORM  UNTIL  TBM-EOF
+               READ  TBLMST  NEXT  RECORD
+                   AT END
+                       MOVE  "Y"  TO  TBM-EOF-SW
+                   NOT AT END
+                       PERFORM  1000-WRITE-EXTRACT
+               END-READ
+           END-PERFORM
+           CLOSE  TBLMST
+           CLOSE  EXT-FILE
+           DISPLAY  "TBL035 抽出件数 = "  WK-COUNT
+           STOP  RUN.
+
+       1000-WRITE-EXTRACT         SECTION.
+      *          *** (抽出レコードの編集・書き出し) ***
+           MOVE  TBM-LINE   TO  EXT-LINE
+           MOVE  TBM-TBCD   TO  EXT-TBCD
+           MOVE  TBM-TBNM   TO  EXT-TBNM
+           MOVE  TBM-ZONE   TO  EXT-ZONE
+           MOVE  TBM-DIST   TO  EXT-DIST
+           WRITE  EXT-REC
+           ADD  1  TO  WK-COUNT.

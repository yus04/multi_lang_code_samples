@@ -1,70 +1,173 @@
-**********  ( 定数を持つテーブル )  **********
-
- IDENTIFICATION             DIVISION.
- PROGRAM-ID.                TBL030.
- DATA                       DIVISION.
- WORKING-STORAGE            SECTION.
-*駅コード取得領域 *****
- 01  ACPT                   PIC X(04).
-
-*添え字領域 *****
- 01  I                      PIC 9(02).
-*表示用編集領域 *****
- 01  D1R.
-     03  D1CD               PIC X(04)B(02).
-     03  D1NM               PIC X(12).
-***** ( 文字定数領域 ) *****
- 01  TBL-CNST.
-     03  PIC X(16)  VALUE "1001新  宿  駅  ".
-     03  PIC X(16)  VALUE "1002大 久 保 駅 ".
-     03  PIC X(16)  VALUE "1003東 中 野 駅 ".
-     03  PIC X(16)  VALUE "1004中  野  駅  ".
-     03  PIC X(16)  VALUE "1005高 円 寺 駅 ".
-     03  PIC X(16)  VALUE "1006阿佐ヶ谷駅  ".
-     03  PIC X(16)  VALUE "1007荻  窪  駅  ".
-     03  PIC X(16)  VALUE "1008西 荻 窪 駅 ".
-     03  PIC X(16)  VALUE "1009吉 祥 寺 駅 ".
-     03  PIC X(16)  VALUE "1010三  鷹  駅  ".
-     03  PIC X(16)  VALUE "1011武 蔵 境 駅 ".
-     03  PIC X(16)  VALUE "1012東小金井駅  ".
-     03  PIC X(16)  VALUE "1013武蔵小金井駅".
-     03  PIC X(16)  VALUE "1014国 分 寺 駅 ".
-     03  PIC X(16)  VALUE "1015西国分寺駅  ".
-     03  PIC X(16)  VALUE "1016国  立  駅  ".
-     03  PIC X(16)  VALUE "1017立  川  駅  ".
-     03  PIC X(16)  VALUE "1018日  野  駅  ".
-     03  PIC X(16)  VALUE "1019豊  田  駅  ".
-     03  PIC X(16)  VALUE "1020八 王 子 駅 ".
-     03  PIC X(16)  VALUE "1021西八王子駅  ".
-     03  PIC X(16)  VALUE "1022高  尾  駅  ".
-***** ( 文字定数領域をテーブルとして再定義する ) *****
-
- 01  TBL  REDEFINES  TBL-CNST.
-     03  TB  OCCURS  22.
-*        *** 駅コード ***
-         05  TBCD  PIC X(04).
-*        ***   駅名   ***
-         05  TBNM  PIC X(12).
- PROCEDURE                  DIVISION.
-     PERFORM  UNTIL  ACPT  =  "9999"
-         DISPLAY  "駅コード"  X(04)  TYPE-IN  END･･･9999"
-*        *** (駅コード取得) ***
-         ACCEPT  ACPT
-         IF  ACPT  =  "9999"
-             THEN  CONTINUE
-*            *** (テーブル検索) ***
-             ELSE  PERFORM VARYING I FROM 1 BY 1
-                           UNTIL I > 22 OR ACPT = TBCD(I)
-                       CONTINUE
-                   END-PERFORM
-*                  *** (検索結果の判定) ***
-                   IF  I  >  22
-                       THEN  DISPLAY  "<<< CODE - ERR >>>"
-*                      *** (結果の表示) ***
-                       ELSE  MOVE  TBCD(I)  TO  D1CD
-                             MOVE  TBNM(I)  TO  D1NM
-                             DISPLAY  D1R   DISPLAY " "
-                   END-IF
-         END-IF
-     END-PERFORM
-     STOP  RUN.
\ No newline at end of file
+      ******************************************************************
+      *    ( 駅コード照会 )
+      *    駅マスタの読み込み・検索は TBL031 に委譲する。
+      ******************************************************************
+       IDENTIFICATION             DIVISION.
+       PROGRAM-ID.                TBL030.
+       ENVIRONMENT                DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+      *          *** 誤入力駅コード  監査ログ(順編成、追記) ***
+           SELECT  OPTIONAL  TBLERR
+               ASSIGN       TO  "cobol/data/TBLERR.LOG"
+               ORGANIZATION IS  LINE SEQUENTIAL
+               FILE STATUS  IS  ERR-STATUS.
+       DATA                       DIVISION.
+       FILE                       SECTION.
+       FD  TBLERR
+           LABEL RECORD IS STANDARD.
+       01  TBLERR-REC.
+      *          *** 検出日時 (YYYYMMDDHHMMSSss) ***
+           03  ERR-TS             PIC X(16).
+      *          *** オペレータID ***
+           03  ERR-OPID           PIC X(08).
+      *          *** 誤入力された路線コード ***
+           03  ERR-LINE           PIC X(02).
+      *          *** 誤入力された駅コード ***
+           03  ERR-TBCD           PIC X(04).
+       WORKING-STORAGE            SECTION.
+       01  ERR-STATUS             PIC X(02).
+      *オペレータID領域 *****
+       01  OPER-ID                PIC X(08)   VALUE SPACES.
+      *路線コード取得領域 (01=中央線  02=総武線) *****
+       01  ACPT-LINE               PIC X(02)   VALUE "01".
+      *駅コード取得領域 *****
+       01  ACPT                   PIC X(04).
+      *運賃照会用路線コード取得領域 *****
+       01  ACPT-LINE2              PIC X(02)   VALUE "01".
+      *運賃照会用駅コード取得領域 *****
+       01  ACPT2                  PIC X(04).
+      *駅名検索用入力領域 *****
+       01  ACPT-NAME              PIC X(18).
+      *監査ログ記録対象の路線/駅コード領域 *****
+       01  WK-LOG-LINE            PIC X(02).
+       01  WK-LOG-TBCD            PIC X(04).
+      *表示用編集領域 *****
+       01  D1R.
+           03  D1CD               PIC X(04)B(02).
+           03  D1NM               PIC X(18).
+      *運賃表示編集領域 *****
+       01  D2R.
+           03  D2FARE             PIC ZZZ9     BLANK WHEN ZERO.
+           03  FILLER             PIC X(03)    VALUE "円".
+      *駅名検索結果表示編集領域 *****
+       01  D3R.
+           03  D3LN               PIC X(02)B(02).
+           03  D3CD               PIC X(04)B(02).
+           03  D3NM               PIC X(18).
+      *TBL031 呼び出しパラメータ *****
+       COPY stbcall.
+       PROCEDURE                  DIVISION.
+       0000-MAIN                  SECTION.
+           DISPLAY  "オペレータID を入力してください"
+           ACCEPT   OPER-ID
+      *          *** (TBLERR は SELECT OPTIONAL のため、ログファイルが
+      *              無くても OPEN EXTEND がステータス05で自動的に
+      *              新規作成してくれる ... 単独では作成できない
+      *              ステータス35(OPTIONAL を付けない場合)への対処は
+      *              不要) ***
+           OPEN  EXTEND  TBLERR
+           PERFORM  UNTIL  ACPT  =  "9999"
+               DISPLAY  "駅コード入力(終了=9999)"
+               DISPLAY  "運賃=FARE  駅名=NAME"
+      *              *** (駅コード取得) ***
+               ACCEPT  ACPT
+               EVALUATE  TRUE
+                   WHEN  ACPT  =  "9999"
+                       CONTINUE
+                   WHEN  ACPT  =  "FARE"
+                       PERFORM  2000-FARE-INQUIRY
+                   WHEN  ACPT  =  "NAME"
+                       PERFORM  3000-NAME-INQUIRY
+                   WHEN  OTHER
+                       DISPLAY  "路線コード (01=中央 02=総武)"
+                       ACCEPT   ACPT-LINE
+                       PERFORM  1000-CODE-INQUIRY
+               END-EVALUATE
+           END-PERFORM
+           CLOSE  TBLERR
+           STOP  RUN.
+
+       1000-CODE-INQUIRY          SECTION.
+      *          *** (テーブル検索 ... TBL031 へ委譲) ***
+           MOVE  "FIND"      TO  LK-FUNCTION
+           MOVE  ACPT-LINE   TO  LK-LINE
+           MOVE  ACPT        TO  LK-TBCD
+           CALL  "TBL031"  USING  TBL031-PARM
+      *          *** (検索結果の判定) ***
+           IF  LK-NOT-FOUND
+               THEN  DISPLAY  "<<< CODE - ERR >>>"
+                     MOVE  ACPT-LINE  TO  WK-LOG-LINE
+                     MOVE  ACPT       TO  WK-LOG-TBCD
+                     PERFORM  9000-LOG-ERROR
+      *              *** (結果の表示) ***
+               ELSE  MOVE  LK-TBCD  TO  D1CD
+                     MOVE  LK-TBNM  TO  D1NM
+                     DISPLAY  D1R   DISPLAY " "
+           END-IF.
+
+       2000-FARE-INQUIRY          SECTION.
+      *          *** (運賃照会 ... 2駅分を TBL031 へ委譲) ***
+           DISPLAY  "路線コード1 (01=中央 02=総武)"
+           ACCEPT   ACPT-LINE
+           DISPLAY  "駅コード1 を入力してください"
+           ACCEPT   ACPT
+           DISPLAY  "路線コード2 (01=中央 02=総武)"
+           ACCEPT   ACPT-LINE2
+           DISPLAY  "駅コード2 を入力してください"
+           ACCEPT   ACPT2
+           MOVE  "FARE"      TO  LK-FUNCTION
+           MOVE  ACPT-LINE   TO  LK-LINE
+           MOVE  ACPT        TO  LK-TBCD
+           MOVE  ACPT-LINE2  TO  LK-LINE2
+           MOVE  ACPT2       TO  LK-TBCD2
+           CALL  "TBL031"  USING  TBL031-PARM
+           IF  LK-NOT-FOUND
+               THEN  DISPLAY  "<<< CODE - ERR >>>"
+      *                  *** (監査ログへは実際に未登録だった側の駅
+      *                      コードのみを記録する ... LK-FOUND-SW1/
+      *                      LK-FOUND-SW2 で1駅目・2駅目を個別判定) ***
+                     IF  LK-NOT-FOUND1
+                         MOVE  ACPT-LINE   TO  WK-LOG-LINE
+                         MOVE  ACPT        TO  WK-LOG-TBCD
+                         PERFORM  9000-LOG-ERROR
+                     END-IF
+                     IF  LK-NOT-FOUND2
+                         MOVE  ACPT-LINE2  TO  WK-LOG-LINE
+                         MOVE  ACPT2       TO  WK-LOG-TBCD
+                         PERFORM  9000-LOG-ERROR
+                     END-IF
+               ELSE  MOVE  LK-FARE  TO  D2FARE
+                     DISPLAY  D2R   DISPLAY " "
+           END-IF
+           MOVE  SPACES  TO  ACPT.
+
+       3000-NAME-INQUIRY          SECTION.
+      *          *** (駅名の部分一致検索 ... 1件ずつ TBL031 から
+      *              取り出して表示する) ***
+           DISPLAY  "駅名(の一部)を入力してください"
+           ACCEPT   ACPT-NAME
+           MOVE  "NAME"      TO  LK-FUNCTION
+           MOVE  ACPT-NAME   TO  LK-NAME
+           MOVE  ZERO        TO  LK-NAME-IDX
+           CALL  "TBL031"  USING  TBL031-PARM
+           IF  LK-NOT-FOUND
+               DISPLAY  "<<< 該当なし >>>"
+           END-IF
+           PERFORM  UNTIL  LK-NOT-FOUND
+               MOVE  LK-LINE  TO  D3LN
+               MOVE  LK-TBCD  TO  D3CD
+               MOVE  LK-TBNM  TO  D3NM
+               DISPLAY  D3R
+               CALL  "TBL031"  USING  TBL031-PARM
+           END-PERFORM
+           DISPLAY  " "
+           MOVE  SPACES  TO  ACPT.
+
+       9000-LOG-ERROR             SECTION.
+      *          *** (誤入力駅コードを監査ログへ書き出す) ***
+           MOVE  FUNCTION CURRENT-DATE (1:16)  TO  ERR-TS
+           MOVE  OPER-ID                       TO  ERR-OPID
+           MOVE  WK-LOG-LINE                   TO  ERR-LINE
+           MOVE  WK-LOG-TBCD                   TO  ERR-TBCD
+           WRITE  TBLERR-REC.

@@ -0,0 +1,119 @@
+      ******************************************************************
+      *    ( 駅マスタ  保守 )
+      *    駅マスタ(TBLMST)を直接更新する。
+      *    登録(A)／変更(C)／削除(D) を選択する。
+      *    TBL032(初期ロード)は再構築専用。
+      *    運用中の追加・変更・削除はこちらを使う。
+      ******************************************************************
+       IDENTIFICATION             DIVISION.
+       PROGRAM-ID.                TBL034.
+       ENVIRONMENT                DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+      *          *** 駅マスタ(索引ファイル) ***
+           SELECT  TBLMST
+               ASSIGN       TO  "cobol/data/TBLMST.DAT"
+               ORGANIZATION IS  INDEXED
+               ACCESS MODE  IS  DYNAMIC
+               RECORD KEY   IS  TBM-KEY
+               FILE STATUS  IS  TBM-STATUS.
+       DATA                       DIVISION.
+       FILE                       SECTION.
+       FD  TBLMST
+           LABEL RECORD IS STANDARD.
+       COPY stbrec.
+       WORKING-STORAGE            SECTION.
+       01  TBM-STATUS             PIC X(02).
+      *メニュー選択領域 *****
+       01  ACPT-MENU              PIC X(04).
+      *駅コード入力領域 *****
+       01  ACPT-LINE              PIC X(02).
+       01  ACPT-TBCD              PIC X(04).
+      *駅名／ゾーン／距離入力領域 *****
+       01  ACPT-TBNM              PIC X(18).
+       01  ACPT-ZONE              PIC 9(02).
+       01  ACPT-DIST              PIC 9(03).
+       PROCEDURE                  DIVISION.
+       0000-MAIN                  SECTION.
+           OPEN  I-O  TBLMST
+           PERFORM  UNTIL  ACPT-MENU  =  "9999"
+               DISPLAY  "選択 A=登録 C=変更 D=削除 9999=終了"
+               ACCEPT   ACPT-MENU
+               EVALUATE  TRUE
+                   WHEN  ACPT-MENU  =  "9999"
+                       CONTINUE
+                   WHEN  ACPT-MENU  =  "A"
+                       PERFORM  1000-ADD
+                   WHEN  ACPT-MENU  =  "C"
+                       PERFORM  2000-CHANGE
+                   WHEN  ACPT-MENU  =  "D"
+                       PERFORM  3000-DELETE
+                   WHEN  OTHER
+                       DISPLAY  "<<< 選択誤り >>>"
+               END-EVALUATE
+           END-PERFORM
+           CLOSE  TBLMST
+           STOP  RUN.
+
+       1000-ADD                   SECTION.
+      *          *** (新規駅の登録) ***
+           PERFORM  8000-ACCEPT-KEY
+           PERFORM  8100-ACCEPT-DETAIL
+           MOVE  ACPT-LINE   TO  TBM-LINE
+           MOVE  ACPT-TBCD   TO  TBM-TBCD
+           MOVE  ACPT-TBNM   TO  TBM-TBNM
+           MOVE  ACPT-ZONE   TO  TBM-ZONE
+           MOVE  ACPT-DIST   TO  TBM-DIST
+           WRITE  TBLMST-REC
+               INVALID KEY
+                   DISPLAY  "<<< 登録済みキー >>>"
+               NOT INVALID KEY
+                   DISPLAY  "<<< 登録しました >>>"
+           END-WRITE.
+
+       2000-CHANGE                SECTION.
+      *          *** (既存駅の変更) ***
+           PERFORM  8000-ACCEPT-KEY
+           MOVE  ACPT-LINE   TO  TBM-LINE
+           MOVE  ACPT-TBCD   TO  TBM-TBCD
+           READ  TBLMST
+               INVALID KEY
+                   DISPLAY  "<<< 未登録キー >>>"
+               NOT INVALID KEY
+                   PERFORM  8100-ACCEPT-DETAIL
+                   MOVE  ACPT-TBNM   TO  TBM-TBNM
+                   MOVE  ACPT-ZONE   TO  TBM-ZONE
+                   MOVE  ACPT-DIST   TO  TBM-DIST
+                   REWRITE  TBLMST-REC
+                       INVALID KEY
+                           DISPLAY  "<<< 更新エラー >>>"
+                       NOT INVALID KEY
+                           DISPLAY  "<<< 変更しました >>>"
+                   END-REWRITE
+           END-READ.
+
+       3000-DELETE                SECTION.
+      *          *** (駅の削除) ***
+           PERFORM  8000-ACCEPT-KEY
+           MOVE  ACPT-LINE   TO  TBM-LINE
+           MOVE  ACPT-TBCD   TO  TBM-TBCD
+           DELETE  TBLMST
+               INVALID KEY
+                   DISPLAY  "<<< 未登録キー >>>"
+               NOT INVALID KEY
+                   DISPLAY  "<<< 削除しました >>>"
+           END-DELETE.
+
+       8000-ACCEPT-KEY            SECTION.
+           DISPLAY  "路線コード (01=中央 02=総武)"
+           ACCEPT   ACPT-LINE
+           DISPLAY  "駅コードを入力してください"
+           ACCEPT   ACPT-TBCD.
+
+       8100-ACCEPT-DETAIL         SECTION.
+           DISPLAY  "駅名を入力してください"
+           ACCEPT   ACPT-TBNM
+           DISPLAY  "運賃ゾーン(1-5)を入力してください"
+           ACCEPT   ACPT-ZONE
+           DISPLAY  "新宿からの営業キロを入力"
+           ACCEPT   ACPT-DIST.
